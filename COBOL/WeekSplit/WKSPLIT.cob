@@ -0,0 +1,151 @@
+000100******************************************************************
+000200* PROGRAM      : WKSPLIT                                        *
+000300* AUTHOR       : J. HALVERSEN                                   *
+000400* INSTALLATION : DIARY LAYOUT UNIT                               *
+000500* DATE-WRITTEN : 2023.09.12                                      *
+000600* DATE-COMPILED:                                                 *
+000700*                                                                *
+000800* PURPOSE.                                                      *
+000900*   Splits a total line count N across the seven days of a      *
+001000*   week: five equal weekdays plus a Saturday/Sunday weekend     *
+001100*   split.  Called by WeeklyNote so the split arithmetic lives   *
+001200*   in one place.                                                *
+001300*                                                                *
+001400* MODIFICATION HISTORY.                                         *
+001500*   2023.09.12  JH  Original version, split out of WeeklyNote.  *
+001600*   2023.09.19  JH  Added a reconciliation check - the split is   *
+001700*                   footed back against the entered total before *
+001800*                   control returns to the caller.                *
+001850*   2023.10.03  JH  The odd leftover weekend line can now go to    *
+001860*                   Sunday instead of Saturday, per the caller's   *
+001870*                   WN-SPLIT-PRIORITY flag.                        *
+001880*   2023.11.28  JH  Added the fixed-day override - a caller can    *
+001885*                   pin one day's count in WN-SPLIT-FIXED-DAY and  *
+001890*                   have the rest of the week refigured here,      *
+001895*                   instead of reimplementing this arithmetic.     *
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    WKSPLIT.
+002200 AUTHOR.        J. HALVERSEN.
+002300 INSTALLATION.  DIARY LAYOUT UNIT.
+002400 DATE-WRITTEN.  2023.09.12.
+002500 DATE-COMPILED.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   GENERIC.
+003000 OBJECT-COMPUTER.   GENERIC.
+003100
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 77  WN-WEEKENDS             PIC 9(3).
+003500
+003600 LINKAGE SECTION.
+003700 COPY WKSPPARM.
+003800
+003900 PROCEDURE DIVISION USING WN-SPLIT-PARM.
+004000
+004100******************************************************************
+004200* 0000-MAINLINE                                                 *
+004300******************************************************************
+004400 0000-MAINLINE.
+004500     PERFORM 1000-COMPUTE-SPLIT
+004600         THRU 1000-COMPUTE-SPLIT-EXIT.
+004700     PERFORM 2000-RECONCILE
+004800         THRU 2000-RECONCILE-EXIT.
+004900     GOBACK.
+005000
+005100******************************************************************
+005200* 1000-COMPUTE-SPLIT - five equal weekdays, the remainder split  *
+005300*   across Saturday/Sunday.  The odd leftover line (when the     *
+005400*   weekend remainder is odd) goes to whichever day the caller   *
+005450*   marked as priority in WN-SPLIT-PRIORITY, Saturday by default.*
+005470*   The caller may instead pin one day's count in WN-SPLIT-     *
+005480*   FIXED-DAY/WN-SPLIT-FIXED-VALUE and have the other days       *
+005490*   refigured around it - pinning the weekdays falls through to  *
+005495*   the same odd/even weekend split below; pinning a weekend day *
+005498*   spreads the remainder over the other six days.               *
+005500******************************************************************
+005600 1000-COMPUTE-SPLIT.
+005610     IF WN-FIXED-SATURDAY
+005620         PERFORM 1100-SPLIT-FIXED-SATURDAY
+005630             THRU 1100-EXIT
+005640     ELSE
+005650         IF WN-FIXED-SUNDAY
+005660             PERFORM 1200-SPLIT-FIXED-SUNDAY
+005670                 THRU 1200-EXIT
+005680         ELSE
+005690             IF WN-FIXED-WEEKDAYS
+005700                 MOVE WN-SPLIT-FIXED-VALUE TO WN-SPLIT-WEEKDAYS
+005710             ELSE
+005720                 COMPUTE WN-SPLIT-WEEKDAYS = WN-SPLIT-N / 6
+005730             END-IF
+005740             COMPUTE WN-WEEKENDS = WN-SPLIT-N
+005750                                   - (WN-SPLIT-WEEKDAYS * 5)
+005760             IF FUNCTION MOD(WN-WEEKENDS, 2) = 1
+005770                 IF WN-PRIORITY-SUNDAY
+005780                     COMPUTE WN-SPLIT-SUNDAY =
+005790                             (WN-WEEKENDS / 2) + 1
+005800                     COMPUTE WN-SPLIT-SATURDAY = WN-WEEKENDS
+005810                                                 - WN-SPLIT-SUNDAY
+005820                 ELSE
+005830                     COMPUTE WN-SPLIT-SATURDAY =
+005840                             (WN-WEEKENDS / 2) + 1
+005850                     COMPUTE WN-SPLIT-SUNDAY = WN-WEEKENDS
+005860                                               - WN-SPLIT-SATURDAY
+005870                 END-IF
+005880             ELSE
+005890                 COMPUTE WN-SPLIT-SATURDAY = WN-WEEKENDS / 2
+005900                 COMPUTE WN-SPLIT-SUNDAY =
+005910                         WN-WEEKENDS - WN-SPLIT-SATURDAY
+005920             END-IF
+005930         END-IF
+005940     END-IF.
+005950 1000-COMPUTE-SPLIT-EXIT.
+005960     EXIT.
+005965
+005970******************************************************************
+005980* 1100-SPLIT-FIXED-SATURDAY - Saturday is pinned; the remainder *
+005990*   spreads over the five weekdays plus Sunday, the n/6 idiom    *
+005995*   used throughout this program.                                *
+005997******************************************************************
+006000 1100-SPLIT-FIXED-SATURDAY.
+006010     MOVE WN-SPLIT-FIXED-VALUE TO WN-SPLIT-SATURDAY.
+006020     COMPUTE WN-WEEKENDS = WN-SPLIT-N - WN-SPLIT-SATURDAY.
+006030     COMPUTE WN-SPLIT-WEEKDAYS = WN-WEEKENDS / 6.
+006040     COMPUTE WN-SPLIT-SUNDAY = WN-WEEKENDS
+006050                               - (WN-SPLIT-WEEKDAYS * 5).
+006060 1100-EXIT.
+006070     EXIT.
+006075
+006080******************************************************************
+006090* 1200-SPLIT-FIXED-SUNDAY - Sunday is pinned; the remainder      *
+006095*   spreads over the five weekdays plus Saturday.                *
+006097******************************************************************
+006100 1200-SPLIT-FIXED-SUNDAY.
+006110     MOVE WN-SPLIT-FIXED-VALUE TO WN-SPLIT-SUNDAY.
+006120     COMPUTE WN-WEEKENDS = WN-SPLIT-N - WN-SPLIT-SUNDAY.
+006130     COMPUTE WN-SPLIT-WEEKDAYS = WN-WEEKENDS / 6.
+006140     COMPUTE WN-SPLIT-SATURDAY = WN-WEEKENDS
+006150                                 - (WN-SPLIT-WEEKDAYS * 5).
+006160 1200-EXIT.
+006170     EXIT.
+006900
+007000******************************************************************
+007100* 2000-RECONCILE - foots the five weekdays plus the weekend      *
+007200*   split back against the line count that came in, and tells    *
+007300*   the caller whether it balances.                               *
+007400******************************************************************
+007500 2000-RECONCILE.
+007600     COMPUTE WN-SPLIT-ACTUAL-TOTAL = (WN-SPLIT-WEEKDAYS * 5)
+007700                                     + WN-SPLIT-SATURDAY
+007800                                     + WN-SPLIT-SUNDAY.
+007900     IF WN-SPLIT-ACTUAL-TOTAL = WN-SPLIT-N
+008000         SET WN-RECON-OK TO TRUE
+008100     ELSE
+008200         SET WN-RECON-ERROR TO TRUE
+008300     END-IF.
+008400 2000-RECONCILE-EXIT.
+008500     EXIT.
+008600
+008700 END PROGRAM WKSPLIT.
