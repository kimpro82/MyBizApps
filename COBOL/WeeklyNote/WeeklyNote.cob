@@ -1,36 +1,798 @@
-      * Diary Page Layout Division Algorithm
-      * 2023.09.05
-
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. WeeklyNote.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-              01 n        PIC 9(3).
-              01 weekdays PIC 9(3).
-              01 weekends PIC 9(3).
-              01 saturday PIC 9(3).
-              01 sunday   PIC 9(3).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the total number of lines: " NO ADVANCING
-           ACCEPT n.
-
-           COMPUTE weekdays = n / 6.
-           COMPUTE weekends = n - (weekdays * 5).
-           IF FUNCTION MOD(weekends, 2) = 1 THEN
-              COMPUTE saturday = (weekends / 2) + 1
-           ELSE
-              COMPUTE saturday = weekends / 2
-           END-IF.
-           COMPUTE sunday = weekends - saturday.
-
-           DISPLAY "Monday   : " weekdays
-           DISPLAY "Tuesday  : " weekdays
-           DISPLAY "Wednesday: " weekdays
-           DISPLAY "Thursday : " weekdays
-           DISPLAY "Friday   : " weekdays
-           DISPLAY "Saturday : " saturday
-           DISPLAY "Sunday   : " sunday.
-
-           STOP RUN.
+000100******************************************************************
+000110* PROGRAM      : WeeklyNote                                     *
+000120* AUTHOR       : J. HALVERSEN                                   *
+000130* INSTALLATION : DIARY LAYOUT UNIT                               *
+000140* DATE-WRITTEN : 2023.09.05                                      *
+000150* DATE-COMPILED:                                                 *
+000160*                                                                *
+000170* PURPOSE.                                                      *
+000180*   Splits a diary page's total line count across the seven     *
+000190*   days of the week - five equal weekdays plus a Saturday/      *
+000200*   Sunday weekend split - either for one template entered at    *
+000210*   the console or for a whole list of templates read from a     *
+000220*   batch file.  The weekday/weekend arithmetic itself lives in  *
+000230*   the WKSPLIT subprogram.                                      *
+000240*                                                                *
+000250* MODIFICATION HISTORY.                                         *
+000260*   2023.09.05  JH  Original version - interactive ACCEPT of n,  *
+000270*                   DISPLAY of the Monday-Sunday split only.     *
+000280*   2023.09.12  JH  Added range/numeric validation on the line   *
+000290*                   count, with re-prompting.  Split the weekday/*
+000300*                   weekend arithmetic out into WKSPLIT.         *
+000310*   2023.09.12  JH  Added batch mode - reads a template list     *
+000320*                   file (TEMPLATES) and writes one report       *
+000330*                   (WEEKRPT) covering every template in the     *
+000340*                   list.                                        *
+000350*   2023.09.19  JH  Added the reconciliation check from WKSPLIT  *
+000360*                   to both the interactive display and the      *
+000370*                   batch report line.                           *
+000380*   2023.09.26  JH  Added the WEEKLAYT indexed file - every     *
+000390*                   split computed, interactive or batch, is now*
+000400*                   also written to a layout record keyed by    *
+000410*                   template name for the page-layout program.  *
+000420*   2023.10.03  JH  Added the weekend-priority prompt/field so  *
+000430*                   the leftover weekend line can go to Sunday.  *
+000440*   2023.10.17  JH  Added the WEEKLOG audit trail - every split  *
+000450*                   run, interactive or batch, is appended to it.*
+000460*   2023.11.07  JH  Added checkpoint/restart (WEEKCKPT) to the   *
+000470*                   batch run, so an abend partway through a     *
+000480*                   long template list no longer costs the whole*
+000490*                   job.                                        *
+000500*   2023.11.21  JH  The line count can now be derived from the   *
+000510*                   page height, margin, and line height instead*
+000520*                   of entered directly.                         *
+000530*   2023.11.28  JH  Batch dimension derivation now validates the *
+000540*                   same way the interactive path does, WEEKRPT  *
+000550*                   opens are status-checked, and a resumed run's*
+000560*                   final count covers the whole job.            *
+000570******************************************************************
+000580 IDENTIFICATION DIVISION.
+000590 PROGRAM-ID.    WeeklyNote.
+000600 AUTHOR.        J. HALVERSEN.
+000610 INSTALLATION.  DIARY LAYOUT UNIT.
+000620 DATE-WRITTEN.  2023.09.05.
+000630 DATE-COMPILED.
+000640
+000650 ENVIRONMENT DIVISION.
+000660 CONFIGURATION SECTION.
+000670 SOURCE-COMPUTER.   GENERIC.
+000680 OBJECT-COMPUTER.   GENERIC.
+000690
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT TEMPLATE-FILE
+000730         ASSIGN TO "TEMPLATES"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WN-TEMPLATE-STATUS.
+000760
+000770     SELECT REPORT-FILE
+000780         ASSIGN TO "WEEKRPT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WN-REPORT-STATUS.
+000810
+000820     SELECT LAYOUT-FILE
+000830         ASSIGN TO "WEEKLAYT"
+000840         ORGANIZATION IS INDEXED
+000850         ACCESS MODE IS DYNAMIC
+000860         RECORD KEY IS LAY-TEMPLATE-NAME
+000870         FILE STATUS IS WN-LAYOUT-STATUS.
+000880
+000890     SELECT LOG-FILE
+000900         ASSIGN TO "WEEKLOG"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WN-LOG-STATUS.
+000930
+000940     SELECT CHECKPOINT-FILE
+000950         ASSIGN TO "WEEKCKPT"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WN-CHECKPOINT-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  TEMPLATE-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY WKTMPL.
+001040
+001050 FD  REPORT-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY WKRPTLIN.
+001080
+001090 FD  LAYOUT-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY WKLAYREC.
+001120
+001130 FD  LOG-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150     COPY WKLOGREC.
+001160
+001170 FD  CHECKPOINT-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190     COPY WKCKPT.
+001200
+001210 WORKING-STORAGE SECTION.
+001220 COPY WKSPPARM.
+001230
+001240 01  WN-SWITCHES.
+001250     05  WN-MODE-SW                  PIC X(01).
+001260         88  WN-MODE-INTERACTIVE         VALUE 'I'.
+001270         88  WN-MODE-BATCH               VALUE 'B'.
+001280     05  WN-EOF-SW                   PIC X(01).
+001290         88  WN-BATCH-EOF                VALUE 'Y'.
+001300     05  WN-RESUME-SW                PIC X(01).
+001310         88  WN-RESUMING                 VALUE 'Y'.
+001320
+001330 77  WN-N-INPUT                      PIC X(03).
+001340 77  WN-N-MINIMUM                    PIC 9(03) VALUE 007.
+001350 77  WN-TEMPLATE-NAME                PIC X(08).
+001360 77  WN-RECORDS-PROCESSED            PIC 9(05) VALUE ZERO.
+001370 77  WN-CKPT-COUNT                   PIC 9(05) VALUE ZERO.
+001380 77  WN-RESUME-COUNT                 PIC 9(05) VALUE ZERO.
+001390 77  WN-RESUME-INPUT                 PIC X(01).
+001400 77  WN-SKIP-CTR                     PIC 9(05).
+001410 77  WN-DIMENSION-INPUT              PIC X(01).
+001420 77  WN-HEIGHT-INPUT                 PIC X(05).
+001430 77  WN-MARGIN-INPUT                 PIC X(05).
+001440 77  WN-LINEHGT-INPUT                PIC X(05).
+001450 77  WN-HEIGHT-HUNDREDTHS            PIC 9(05).
+001460 77  WN-MARGIN-HUNDREDTHS            PIC 9(05).
+001470 77  WN-LINEHGT-HUNDREDTHS           PIC 9(05).
+001480 77  WN-USABLE-HUNDREDTHS            PIC 9(05).
+001490 77  WN-OVERRIDE-INPUT               PIC X(01).
+001500 77  WN-OVERRIDE-DAY                 PIC X(01).
+001510 77  WN-OVERRIDE-VALUE-INPUT         PIC X(03).
+001520 77  WN-OVERRIDE-VALUE               PIC 9(03).
+001530 77  WN-DAY-MINIMUM                  PIC 9(03) VALUE 001.
+001540 01  WN-FILE-STATUS-GROUP.
+001550     05  WN-TEMPLATE-STATUS          PIC X(02).
+001560     05  WN-REPORT-STATUS            PIC X(02).
+001570     05  WN-LAYOUT-STATUS            PIC X(02).
+001580     05  WN-LOG-STATUS               PIC X(02).
+001590     05  WN-CHECKPOINT-STATUS        PIC X(02).
+001600
+001610 77  WN-CURRENT-DATE                 PIC 9(08).
+001620 01  WN-TIME-GROUP.
+001630     05  WN-CURRENT-TIME             PIC 9(08).
+001640     05  WN-CURRENT-TIME-X REDEFINES WN-CURRENT-TIME
+001650                                     PIC X(08).
+001660 77  WN-LOG-TIMESTAMP                PIC X(14).
+001670 PROCEDURE DIVISION.
+001680
+001690******************************************************************
+001700* 0000-MAINLINE                                                 *
+001710******************************************************************
+001720 0000-MAINLINE.
+001730     PERFORM 1000-INITIALIZE
+001740         THRU 1000-EXIT.
+001750     PERFORM 2000-SELECT-MODE
+001760         THRU 2000-EXIT.
+001770
+001780     IF WN-MODE-INTERACTIVE
+001790         PERFORM 3000-PROCESS-INTERACTIVE
+001800             THRU 3000-EXIT
+001810     ELSE
+001820         PERFORM 4000-PROCESS-BATCH
+001830             THRU 4000-EXIT
+001840     END-IF.
+001850
+001860     PERFORM 9000-TERMINATE
+001870         THRU 9000-EXIT.
+001880
+001890     STOP RUN.
+001900
+001910******************************************************************
+001920* 1000-INITIALIZE - stamps today's date and opens the persistent *
+001930*   layout file, creating it automatically on the first run.     *
+001940******************************************************************
+001950 1000-INITIALIZE.
+001960     ACCEPT WN-CURRENT-DATE FROM DATE YYYYMMDD.
+001970     OPEN I-O LAYOUT-FILE.
+001980     IF WN-LAYOUT-STATUS = "35"
+001990         OPEN OUTPUT LAYOUT-FILE
+002000         CLOSE LAYOUT-FILE
+002010         OPEN I-O LAYOUT-FILE
+002020     END-IF.
+002030
+002040     OPEN EXTEND LOG-FILE.
+002050     IF WN-LOG-STATUS = "35"
+002060         OPEN OUTPUT LOG-FILE
+002070         CLOSE LOG-FILE
+002080         OPEN EXTEND LOG-FILE
+002090     END-IF.
+002100 1000-EXIT.
+002110     EXIT.
+002120
+002130******************************************************************
+002140* 9000-TERMINATE                                                *
+002150******************************************************************
+002160 9000-TERMINATE.
+002170     CLOSE LAYOUT-FILE.
+002180     CLOSE LOG-FILE.
+002190 9000-EXIT.
+002200     EXIT.
+002210
+002220******************************************************************
+002230* 2000-SELECT-MODE                                               *
+002240******************************************************************
+002250 2000-SELECT-MODE.
+002260     DISPLAY "Run mode - (I)nteractive single template, or "
+002270             "(B)atch template list? " WITH NO ADVANCING.
+002280     ACCEPT WN-MODE-SW.
+002282     IF WN-MODE-SW = "i"
+002284         MOVE "I" TO WN-MODE-SW
+002286     END-IF.
+002288     IF WN-MODE-SW = "b"
+002290         MOVE "B" TO WN-MODE-SW
+002292     END-IF.
+002294     IF NOT WN-MODE-INTERACTIVE AND NOT WN-MODE-BATCH
+002300         DISPLAY "Please answer I or B."
+002310         GO TO 2000-SELECT-MODE
+002320     END-IF.
+002330 2000-EXIT.
+002340     EXIT.
+002350
+002360******************************************************************
+002370* 3000-PROCESS-INTERACTIVE                                       *
+002380******************************************************************
+002390 3000-PROCESS-INTERACTIVE.
+002400     DISPLAY "Enter the template name: " WITH NO ADVANCING.
+002410     ACCEPT WN-TEMPLATE-NAME.
+002420     DISPLAY "Derive line count from page dimensions (Y/N)? "
+002430             WITH NO ADVANCING.
+002440     ACCEPT WN-DIMENSION-INPUT.
+002450     IF WN-DIMENSION-INPUT = "Y" OR WN-DIMENSION-INPUT = "y"
+002460         PERFORM 3150-DERIVE-FROM-DIMENSIONS
+002470             THRU 3150-EXIT
+002480     ELSE
+002490         PERFORM 3100-GET-LINE-COUNT
+002500             THRU 3100-EXIT
+002510     END-IF.
+002520     PERFORM 3200-GET-WEEKEND-PRIORITY
+002530         THRU 3200-EXIT.
+002540     PERFORM 5000-PROCESS-ONE-WEEK
+002550         THRU 5000-EXIT.
+002560     PERFORM 3300-OFFER-OVERRIDE
+002570         THRU 3300-EXIT.
+002580 3000-EXIT.
+002590     EXIT.
+002600
+002610******************************************************************
+002620* 3100-GET-LINE-COUNT - rejects non-numeric entry and any total  *
+002630*   below the usable minimum, re-prompting until the count       *
+002640*   entered is workable.                                         *
+002650******************************************************************
+002660 3100-GET-LINE-COUNT.
+002670     DISPLAY "Enter the total number of lines: "
+002680             WITH NO ADVANCING.
+002690     ACCEPT WN-N-INPUT.
+002700     IF WN-N-INPUT NOT NUMERIC
+002710         DISPLAY "** Line count must be numeric - try again."
+002720         GO TO 3100-GET-LINE-COUNT
+002730     END-IF.
+002740
+002750     MOVE WN-N-INPUT TO WN-SPLIT-N.
+002760     IF WN-SPLIT-N < WN-N-MINIMUM
+002770         DISPLAY "** Line count must be at least "
+002780                 WN-N-MINIMUM " - try again."
+002790         GO TO 3100-GET-LINE-COUNT
+002800     END-IF.
+002810 3100-EXIT.
+002820     EXIT.
+002830
+002840******************************************************************
+002850* 3150-DERIVE-FROM-DIMENSIONS - works out the usable line count *
+002860*   from the page height, top/bottom margin, and line height    *
+002870*   instead of taking a raw count, all entered in hundredths of  *
+002880*   an inch.  Re-prompts on bad input, a zero line height, a    *
+002885*   margin that leaves no usable page, or a derived count that  *
+002890*   comes out below the usable minimum.                        *
+002900******************************************************************
+002910 3150-DERIVE-FROM-DIMENSIONS.
+002920     DISPLAY "Enter page height (hundredths of an inch): "
+002930             WITH NO ADVANCING.
+002940     ACCEPT WN-HEIGHT-INPUT.
+002950     IF WN-HEIGHT-INPUT NOT NUMERIC
+002960         DISPLAY "** Page height must be numeric - try again."
+002970         GO TO 3150-DERIVE-FROM-DIMENSIONS
+002980     END-IF.
+002990
+003000     DISPLAY "Enter top/bottom margin (hundredths of an inch): "
+003010             WITH NO ADVANCING.
+003020     ACCEPT WN-MARGIN-INPUT.
+003030     IF WN-MARGIN-INPUT NOT NUMERIC
+003040         DISPLAY "** Margin must be numeric - try again."
+003050         GO TO 3150-DERIVE-FROM-DIMENSIONS
+003060     END-IF.
+003070
+003080     DISPLAY "Enter line height (hundredths of an inch): "
+003090             WITH NO ADVANCING.
+003100     ACCEPT WN-LINEHGT-INPUT.
+003110     IF WN-LINEHGT-INPUT NOT NUMERIC
+003120         DISPLAY "** Line height must be numeric - try again."
+003130         GO TO 3150-DERIVE-FROM-DIMENSIONS
+003140     END-IF.
+003150
+003160     MOVE WN-HEIGHT-INPUT  TO WN-HEIGHT-HUNDREDTHS.
+003170     MOVE WN-MARGIN-INPUT  TO WN-MARGIN-HUNDREDTHS.
+003180     MOVE WN-LINEHGT-INPUT TO WN-LINEHGT-HUNDREDTHS.
+003190
+003200     IF WN-LINEHGT-HUNDREDTHS = ZERO
+003210         DISPLAY "** Line height must not be zero - try again."
+003220         GO TO 3150-DERIVE-FROM-DIMENSIONS
+003230     END-IF.
+003240
+003245     IF (2 * WN-MARGIN-HUNDREDTHS) >= WN-HEIGHT-HUNDREDTHS
+003248         DISPLAY "** Margin leaves no usable page - try again."
+003249         GO TO 3150-DERIVE-FROM-DIMENSIONS
+003250     END-IF.
+003252
+003255     COMPUTE WN-USABLE-HUNDREDTHS =
+003260             WN-HEIGHT-HUNDREDTHS - (2 * WN-MARGIN-HUNDREDTHS).
+003270     COMPUTE WN-SPLIT-N = WN-USABLE-HUNDREDTHS
+003280                          / WN-LINEHGT-HUNDREDTHS.
+003290     IF WN-SPLIT-N < WN-N-MINIMUM
+003300         DISPLAY "** Derived line count must be at least "
+003310                 WN-N-MINIMUM " - try again."
+003320         GO TO 3150-DERIVE-FROM-DIMENSIONS
+003330     END-IF.
+003340 3150-EXIT.
+003350     EXIT.
+003360
+003370******************************************************************
+003380* 3200-GET-WEEKEND-PRIORITY - which weekend day takes the odd    *
+003390*   leftover line when the weekend remainder is odd.            *
+003400******************************************************************
+003410 3200-GET-WEEKEND-PRIORITY.
+003420     DISPLAY "Which day gets the extra line - (S)aturday or "
+003430             "s(U)nday? " WITH NO ADVANCING.
+003440     ACCEPT WN-SPLIT-PRIORITY.
+003442     IF WN-SPLIT-PRIORITY = "s"
+003444         MOVE "S" TO WN-SPLIT-PRIORITY
+003446     END-IF.
+003448     IF WN-SPLIT-PRIORITY = "u"
+003450         MOVE "U" TO WN-SPLIT-PRIORITY
+003452     END-IF.
+003460     IF NOT WN-PRIORITY-SATURDAY AND NOT WN-PRIORITY-SUNDAY
+003470         DISPLAY "Please answer S or U."
+003480         GO TO 3200-GET-WEEKEND-PRIORITY
+003485     END-IF.
+003490 3200-EXIT.
+003500     EXIT.
+003510
+003520******************************************************************
+003530* 3300-OFFER-OVERRIDE - after the split is shown, let the user  *
+003540*   pin one day's count and refigure the rest of the week so     *
+003550*   the total still foots to the line count entered.  The       *
+003560*   refigured split is re-displayed and refiles the layout and  *
+003570*   log records.                                               *
+003580******************************************************************
+003590 3300-OFFER-OVERRIDE.
+003600     DISPLAY "Override one day's count before filing this "
+003610             "layout (Y/N)? " WITH NO ADVANCING.
+003620     ACCEPT WN-OVERRIDE-INPUT.
+003630     IF WN-OVERRIDE-INPUT = "Y" OR WN-OVERRIDE-INPUT = "y"
+003640         PERFORM 3310-GET-OVERRIDE-DAY
+003650             THRU 3310-EXIT
+003660         PERFORM 3320-GET-OVERRIDE-VALUE
+003670             THRU 3320-EXIT
+003680         PERFORM 3330-REDISTRIBUTE-REMAINING
+003690             THRU 3330-EXIT
+003700         PERFORM 5100-DISPLAY-RESULTS
+003710             THRU 5100-EXIT
+003720         PERFORM 5200-WRITE-LAYOUT-RECORD
+003730             THRU 5200-EXIT
+003740         PERFORM 5300-WRITE-LOG-RECORD
+003750             THRU 5300-EXIT
+003760     END-IF.
+003770 3300-EXIT.
+003780     EXIT.
+003790
+003800******************************************************************
+003810* 3310-GET-OVERRIDE-DAY - which day is being pinned: all five   *
+003820*   weekdays together, or one of the two weekend days.          *
+003830******************************************************************
+003840 3310-GET-OVERRIDE-DAY.
+003850     DISPLAY "Pin which day - (W)eekdays, (S)aturday, or "
+003860             "s(U)nday? " WITH NO ADVANCING.
+003870     ACCEPT WN-OVERRIDE-DAY.
+003880     IF NOT (WN-OVERRIDE-DAY = "W" OR WN-OVERRIDE-DAY = "w"
+003890             OR WN-OVERRIDE-DAY = "S" OR WN-OVERRIDE-DAY = "s"
+003900             OR WN-OVERRIDE-DAY = "U" OR WN-OVERRIDE-DAY = "u")
+003910         DISPLAY "Please answer W, S, or U."
+003920         GO TO 3310-GET-OVERRIDE-DAY
+003930     END-IF.
+003940     IF WN-OVERRIDE-DAY = "w"
+003950         MOVE "W" TO WN-OVERRIDE-DAY
+003960     END-IF.
+003970     IF WN-OVERRIDE-DAY = "s"
+003980         MOVE "S" TO WN-OVERRIDE-DAY
+003990     END-IF.
+004000     IF WN-OVERRIDE-DAY = "u"
+004010         MOVE "U" TO WN-OVERRIDE-DAY
+004020     END-IF.
+004030 3310-EXIT.
+004040     EXIT.
+004050
+004060******************************************************************
+004070* 3320-GET-OVERRIDE-VALUE - the new count for the pinned day,   *
+004080*   rejected if the pinned count, or what it leaves for the     *
+004085*   rest of the week, would put any day below WN-DAY-MINIMUM -  *
+004090*   the same standard the initial split is held to.             *
+004095******************************************************************
+004100 3320-GET-OVERRIDE-VALUE.
+004110     DISPLAY "Enter the new count for that day: "
+004120             WITH NO ADVANCING.
+004130     ACCEPT WN-OVERRIDE-VALUE-INPUT.
+004140     IF WN-OVERRIDE-VALUE-INPUT NOT NUMERIC
+004150         DISPLAY "** Count must be numeric - try again."
+004160         GO TO 3320-GET-OVERRIDE-VALUE
+004170     END-IF.
+004180     MOVE WN-OVERRIDE-VALUE-INPUT TO WN-OVERRIDE-VALUE.
+004182     IF WN-OVERRIDE-VALUE < WN-DAY-MINIMUM
+004184         DISPLAY "** Pinned count must be at least "
+004186                 WN-DAY-MINIMUM " - try again."
+004188         GO TO 3320-GET-OVERRIDE-VALUE
+004190     END-IF.
+004200     IF WN-OVERRIDE-DAY = "W"
+004210         IF (WN-SPLIT-N - (WN-OVERRIDE-VALUE * 5))
+004220                 < (2 * WN-DAY-MINIMUM)
+004230             DISPLAY "** That leaves too little for the weekend "
+004240                     "- try again."
+004250             GO TO 3320-GET-OVERRIDE-VALUE
+004260         END-IF
+004270     ELSE
+004280         IF (WN-SPLIT-N - WN-OVERRIDE-VALUE)
+004285                 < (6 * WN-DAY-MINIMUM)
+004290             DISPLAY "** That leaves too little for the rest of "
+004300                     "the week - try again."
+004310             GO TO 3320-GET-OVERRIDE-VALUE
+004320         END-IF
+004330     END-IF.
+004340 3320-EXIT.
+004350     EXIT.
+004355
+004358******************************************************************
+004360* 3330-REDISTRIBUTE-REMAINING - refigures the days not pinned  *
+004370*   so the week still foots to the original total.  The pinned  *
+004380*   day and its count go across to WKSPLIT in the fixed-day     *
+004390*   fields, the same way a normal split passes WN-SPLIT-N -     *
+004400*   WKSPLIT already owns this arithmetic, so there is no call   *
+004410*   for a second copy of it here.                                *
+004420******************************************************************
+004430 3330-REDISTRIBUTE-REMAINING.
+004440     MOVE WN-OVERRIDE-DAY TO WN-SPLIT-FIXED-DAY.
+004450     MOVE WN-OVERRIDE-VALUE TO WN-SPLIT-FIXED-VALUE.
+004460     CALL "WKSPLIT" USING WN-SPLIT-PARM.
+004470 3330-EXIT.
+004480     EXIT.
+005040
+005050******************************************************************
+005060* 4000-PROCESS-BATCH - drives the whole template list file,      *
+005070*   writing one report line per template.                        *
+005080******************************************************************
+005090 4000-PROCESS-BATCH.
+005100     OPEN INPUT TEMPLATE-FILE.
+005110     IF WN-TEMPLATE-STATUS NOT = "00"
+005120         DISPLAY "** Unable to open TEMPLATES - status "
+005130                 WN-TEMPLATE-STATUS "."
+005140         GO TO 4000-EXIT
+005150     END-IF.
+005160
+005170     PERFORM 4050-CHECK-FOR-RESTART
+005180         THRU 4050-EXIT.
+005190     IF WN-RESUMING
+005200         OPEN EXTEND REPORT-FILE
+005210     ELSE
+005220         OPEN OUTPUT REPORT-FILE
+005230     END-IF.
+005240     IF WN-REPORT-STATUS NOT = "00"
+005250         DISPLAY "** Unable to open WEEKRPT - status "
+005260                 WN-REPORT-STATUS "."
+005270         CLOSE TEMPLATE-FILE
+005280         GO TO 4000-EXIT
+005290     END-IF.
+005300     IF WN-RESUMING
+005310         MOVE WN-RESUME-COUNT TO WN-CKPT-COUNT
+005320         PERFORM 4060-SKIP-PROCESSED-RECORDS
+005330             THRU 4060-EXIT
+005340     END-IF.
+005350
+005360     MOVE "N" TO WN-EOF-SW.
+005370     PERFORM 4100-READ-TEMPLATE-RECORD
+005380         THRU 4100-EXIT.
+005390     PERFORM 4200-PROCESS-TEMPLATE-RECORD
+005400         THRU 4200-EXIT
+005410         UNTIL WN-BATCH-EOF.
+005420
+005430     CLOSE TEMPLATE-FILE.
+005440     CLOSE REPORT-FILE.
+005450     PERFORM 4500-CLEAR-CHECKPOINT
+005460         THRU 4500-EXIT.
+005470     DISPLAY WN-RECORDS-PROCESSED
+005480             " template(s) processed - see WEEKRPT for the "
+005490             "report.".
+005500 4000-EXIT.
+005510     EXIT.
+005520
+005530******************************************************************
+005540* 4050-CHECK-FOR-RESTART - a prior batch run may have abended   *
+005550*   partway through the template list.  If WEEKCKPT shows one   *
+005560*   did, offer to resume from where it left off.                *
+005570******************************************************************
+005580 4050-CHECK-FOR-RESTART.
+005590     MOVE "N" TO WN-RESUME-SW.
+005600     MOVE ZERO TO CKPT-RECORDS-PROCESSED.
+005610     MOVE ZERO TO CKPT-RECORDS-SUCCESSFUL.
+005620     OPEN INPUT CHECKPOINT-FILE.
+005630     IF WN-CHECKPOINT-STATUS = "00"
+005640         READ CHECKPOINT-FILE
+005650             AT END
+005660                 MOVE ZERO TO CKPT-RECORDS-PROCESSED
+005670                 MOVE ZERO TO CKPT-RECORDS-SUCCESSFUL
+005680         END-READ
+005690         CLOSE CHECKPOINT-FILE
+005700     ELSE
+005710         CLOSE CHECKPOINT-FILE
+005720     END-IF.
+005730
+005740     IF CKPT-RECORDS-PROCESSED > ZERO
+005750         DISPLAY "A prior run stopped after "
+005760                 CKPT-RECORDS-PROCESSED
+005770                 " template(s).  Resume (Y/N)? "
+005780                 WITH NO ADVANCING
+005790         ACCEPT WN-RESUME-INPUT
+005800         IF WN-RESUME-INPUT = "Y" OR WN-RESUME-INPUT = "y"
+005810             MOVE CKPT-RECORDS-PROCESSED TO WN-RESUME-COUNT
+005820             MOVE CKPT-RECORDS-SUCCESSFUL TO WN-RECORDS-PROCESSED
+005830             SET WN-RESUMING TO TRUE
+005840         END-IF
+005850     END-IF.
+005860 4050-EXIT.
+005870     EXIT.
+005880
+005890******************************************************************
+005900* 4060-SKIP-PROCESSED-RECORDS - re-reads past the template      *
+005910*   records a prior run already wrote to the report.            *
+005920******************************************************************
+005930 4060-SKIP-PROCESSED-RECORDS.
+005940     PERFORM 4065-SKIP-ONE-RECORD
+005950         THRU 4065-EXIT
+005960         VARYING WN-SKIP-CTR FROM 1 BY 1
+005970         UNTIL WN-SKIP-CTR > WN-RESUME-COUNT.
+005980 4060-EXIT.
+005990     EXIT.
+006000
+006010******************************************************************
+006020* 4065-SKIP-ONE-RECORD                                          *
+006030******************************************************************
+006040 4065-SKIP-ONE-RECORD.
+006050     PERFORM 4100-READ-TEMPLATE-RECORD
+006060         THRU 4100-EXIT.
+006070 4065-EXIT.
+006080     EXIT.
+006090
+006100******************************************************************
+006110* 4400-WRITE-CHECKPOINT - rewrites the single-record checkpoint *
+006120*   file after every template read, successful or rejected.    *
+006125*   The checkpoint is the only record of how far a batch run    *
+006127*   has gotten, so a failed OPEN or WRITE here stops the run    *
+006130*   rather than letting it continue on an unreliable restart.   *
+006135******************************************************************
+006140 4400-WRITE-CHECKPOINT.
+006150     MOVE WN-CKPT-COUNT TO CKPT-RECORDS-PROCESSED.
+006160     MOVE WN-RECORDS-PROCESSED TO CKPT-RECORDS-SUCCESSFUL.
+006170     OPEN OUTPUT CHECKPOINT-FILE.
+006172     IF WN-CHECKPOINT-STATUS NOT = "00"
+006174         DISPLAY "** Unable to open WEEKCKPT - status "
+006176                 WN-CHECKPOINT-STATUS "."
+006178         STOP RUN
+006180     END-IF.
+006182     WRITE CHECKPOINT-RECORD.
+006184     IF WN-CHECKPOINT-STATUS NOT = "00"
+006186         DISPLAY "** Unable to write WEEKCKPT - status "
+006187                 WN-CHECKPOINT-STATUS "."
+006188         CLOSE CHECKPOINT-FILE
+006189         STOP RUN
+006190     END-IF.
+006192     CLOSE CHECKPOINT-FILE.
+006200 4400-EXIT.
+006210     EXIT.
+006220
+006230******************************************************************
+006240* 4500-CLEAR-CHECKPOINT - a fully completed batch run needs no  *
+006250*   checkpoint; the next run should start clean.                *
+006260******************************************************************
+006270 4500-CLEAR-CHECKPOINT.
+006280     MOVE ZERO TO WN-CKPT-COUNT.
+006290     PERFORM 4400-WRITE-CHECKPOINT
+006300         THRU 4400-EXIT.
+006310 4500-EXIT.
+006320     EXIT.
+006330
+006340******************************************************************
+006350* 4100-READ-TEMPLATE-RECORD                                      *
+006360******************************************************************
+006370 4100-READ-TEMPLATE-RECORD.
+006380     READ TEMPLATE-FILE
+006390         AT END
+006400             SET WN-BATCH-EOF TO TRUE
+006410     END-READ.
+006420 4100-EXIT.
+006430     EXIT.
+006440
+006450******************************************************************
+006460* 4200-PROCESS-TEMPLATE-RECORD - bad or out-of-range data is    *
+006470*   rejected onto the report rather than trusted, the same as   *
+006480*   the interactive path.                                        *
+006490******************************************************************
+006500 4200-PROCESS-TEMPLATE-RECORD.
+006510     MOVE TMPL-NAME TO WN-TEMPLATE-NAME.
+006520     IF TMPL-DIMENSION-SW = "Y" OR TMPL-DIMENSION-SW = "y"
+006530         PERFORM 4210-DERIVE-BATCH-LINE-COUNT
+006540             THRU 4210-EXIT
+006550     ELSE
+006560         IF TMPL-LINE-COUNT NOT NUMERIC
+006570             MOVE ZERO TO WN-SPLIT-N
+006580         ELSE
+006590             MOVE TMPL-LINE-COUNT TO WN-SPLIT-N
+006600         END-IF
+006610     END-IF.
+006620     MOVE TMPL-PRIORITY-FLAG TO WN-SPLIT-PRIORITY.
+006622     IF WN-SPLIT-PRIORITY = "s"
+006624         MOVE "S" TO WN-SPLIT-PRIORITY
+006626     END-IF.
+006628     IF WN-SPLIT-PRIORITY = "u"
+006630         MOVE "U" TO WN-SPLIT-PRIORITY
+006632     END-IF.
+006634     IF NOT WN-PRIORITY-SATURDAY AND NOT WN-PRIORITY-SUNDAY
+006640         SET WN-PRIORITY-SATURDAY TO TRUE
+006650     END-IF.
+006660
+006670     IF WN-SPLIT-N < WN-N-MINIMUM
+006680         PERFORM 4220-WRITE-REJECT-LINE
+006690             THRU 4220-EXIT
+006700     ELSE
+006710         PERFORM 5000-PROCESS-ONE-WEEK
+006720             THRU 5000-EXIT
+006730         PERFORM 4230-WRITE-REPORT-LINE
+006740             THRU 4230-EXIT
+006750         ADD 1 TO WN-RECORDS-PROCESSED
+006760     END-IF.
+006770
+006780     ADD 1 TO WN-CKPT-COUNT.
+006790     PERFORM 4400-WRITE-CHECKPOINT
+006800         THRU 4400-EXIT.
+006810
+006820     PERFORM 4100-READ-TEMPLATE-RECORD
+006830         THRU 4100-EXIT.
+006840 4200-EXIT.
+006850     EXIT.
+006860
+006870******************************************************************
+006880* 4210-DERIVE-BATCH-LINE-COUNT - same page-height/margin/line-   *
+006890*   height formula as the interactive path, including the same  *
+006900*   NOT NUMERIC checks and the same margin-vs-height sanity      *
+006910*   check on the dimension fields carried on the template       *
+006920*   record.  Bad data, a zero line height, or a margin that     *
+006925*   leaves no usable page drives the count to zero so the       *
+006930*   usual below-minimum reject path in 4200 picks it up.         *
+006940******************************************************************
+006950 4210-DERIVE-BATCH-LINE-COUNT.
+006960     IF TMPL-PAGE-HEIGHT NOT NUMERIC
+006970             OR TMPL-PAGE-MARGIN NOT NUMERIC
+006980             OR TMPL-LINE-HEIGHT NOT NUMERIC
+006990             OR TMPL-LINE-HEIGHT = ZERO
+006995             OR (2 * TMPL-PAGE-MARGIN) >= TMPL-PAGE-HEIGHT
+007000         MOVE ZERO TO WN-SPLIT-N
+007010     ELSE
+007020         COMPUTE WN-SPLIT-N =
+007030                 (TMPL-PAGE-HEIGHT - (2 * TMPL-PAGE-MARGIN))
+007040                 / TMPL-LINE-HEIGHT
+007050     END-IF.
+007060 4210-EXIT.
+007070     EXIT.
+007080
+007090******************************************************************
+007100* 4220-WRITE-REJECT-LINE                                         *
+007110******************************************************************
+007120 4220-WRITE-REJECT-LINE.
+007130     MOVE SPACES TO REPORT-RECORD.
+007140     MOVE TMPL-NAME TO RPT-TEMPLATE-NAME.
+007150     MOVE ZERO TO RPT-N.
+007160     MOVE ZERO TO RPT-WEEKDAYS.
+007170     MOVE ZERO TO RPT-SATURDAY.
+007180     MOVE ZERO TO RPT-SUNDAY.
+007190     MOVE "REJECTED - BAD LINE COUNT" TO RPT-RECON-MSG.
+007200     WRITE REPORT-RECORD.
+007210 4220-EXIT.
+007220     EXIT.
+007230
+007240******************************************************************
+007250* 4230-WRITE-REPORT-LINE                                         *
+007260******************************************************************
+007270 4230-WRITE-REPORT-LINE.
+007280     MOVE SPACES TO REPORT-RECORD.
+007290     MOVE WN-TEMPLATE-NAME TO RPT-TEMPLATE-NAME.
+007300     MOVE WN-SPLIT-N TO RPT-N.
+007310     MOVE WN-SPLIT-WEEKDAYS TO RPT-WEEKDAYS.
+007320     MOVE WN-SPLIT-SATURDAY TO RPT-SATURDAY.
+007330     MOVE WN-SPLIT-SUNDAY TO RPT-SUNDAY.
+007340     IF WN-RECON-OK
+007350         MOVE "OK" TO RPT-RECON-MSG
+007360     ELSE
+007370         MOVE "RECONCILIATION ERROR" TO RPT-RECON-MSG
+007380     END-IF.
+007390     WRITE REPORT-RECORD.
+007400 4230-EXIT.
+007410     EXIT.
+007420
+007430******************************************************************
+007440* 5000-PROCESS-ONE-WEEK - the split/display step shared by the   *
+007450*   interactive path and each batch template.                    *
+007460******************************************************************
+007470 5000-PROCESS-ONE-WEEK.
+007475     MOVE SPACE TO WN-SPLIT-FIXED-DAY.
+007480     CALL "WKSPLIT" USING WN-SPLIT-PARM.
+007490     PERFORM 5100-DISPLAY-RESULTS
+007500         THRU 5100-EXIT.
+007510     PERFORM 5200-WRITE-LAYOUT-RECORD
+007520         THRU 5200-EXIT.
+007530     PERFORM 5300-WRITE-LOG-RECORD
+007540         THRU 5300-EXIT.
+007550 5000-EXIT.
+007560     EXIT.
+007570
+007580******************************************************************
+007590* 5100-DISPLAY-RESULTS                                           *
+007600******************************************************************
+007610 5100-DISPLAY-RESULTS.
+007620     DISPLAY "Monday   : " WN-SPLIT-WEEKDAYS.
+007630     DISPLAY "Tuesday  : " WN-SPLIT-WEEKDAYS.
+007640     DISPLAY "Wednesday: " WN-SPLIT-WEEKDAYS.
+007650     DISPLAY "Thursday : " WN-SPLIT-WEEKDAYS.
+007660     DISPLAY "Friday   : " WN-SPLIT-WEEKDAYS.
+007670     DISPLAY "Saturday : " WN-SPLIT-SATURDAY.
+007680     DISPLAY "Sunday   : " WN-SPLIT-SUNDAY.
+007690     IF WN-RECON-ERROR
+007700         DISPLAY "** RECONCILIATION ERROR - expected "
+007710                 WN-SPLIT-N " but the split totals "
+007720                 WN-SPLIT-ACTUAL-TOTAL "."
+007730     END-IF.
+007740 5100-EXIT.
+007750     EXIT.
+007760
+007770******************************************************************
+007780* 5200-WRITE-LAYOUT-RECORD - keyed by template name; a re-run  *
+007790*   of the same template on the same day replaces its prior    *
+007800*   record.                                                    *
+007810******************************************************************
+007820 5200-WRITE-LAYOUT-RECORD.
+007830     MOVE WN-TEMPLATE-NAME TO LAY-TEMPLATE-NAME.
+007840     MOVE WN-CURRENT-DATE TO LAY-PAGE-DATE.
+007850     MOVE WN-SPLIT-WEEKDAYS TO LAY-WEEKDAYS.
+007860     MOVE WN-SPLIT-SATURDAY TO LAY-SATURDAY.
+007870     MOVE WN-SPLIT-SUNDAY TO LAY-SUNDAY.
+007880     MOVE WN-SPLIT-ACTUAL-TOTAL TO LAY-TOTAL-LINES.
+007890     WRITE LAYOUT-RECORD
+007900         INVALID KEY
+007910             REWRITE LAYOUT-RECORD
+007920     END-WRITE.
+007930 5200-EXIT.
+007940     EXIT.
+007950
+007960******************************************************************
+007970* 5300-WRITE-LOG-RECORD - one audit line per split computed,     *
+007980*   timestamped to the second.                                   *
+007990******************************************************************
+008000 5300-WRITE-LOG-RECORD.
+008010     ACCEPT WN-CURRENT-TIME FROM TIME.
+008020     MOVE WN-CURRENT-DATE TO WN-LOG-TIMESTAMP(1:8).
+008030     MOVE WN-CURRENT-TIME-X(1:6) TO WN-LOG-TIMESTAMP(9:6).
+008040     MOVE WN-LOG-TIMESTAMP TO LOG-TIMESTAMP.
+008050     MOVE WN-TEMPLATE-NAME TO LOG-TEMPLATE-NAME.
+008060     MOVE WN-SPLIT-N TO LOG-N.
+008070     MOVE WN-SPLIT-WEEKDAYS TO LOG-WEEKDAYS.
+008080     MOVE WN-SPLIT-SATURDAY TO LOG-SATURDAY.
+008090     MOVE WN-SPLIT-SUNDAY TO LOG-SUNDAY.
+008100     WRITE LOG-RECORD.
+008110 5300-EXIT.
+008120     EXIT.
