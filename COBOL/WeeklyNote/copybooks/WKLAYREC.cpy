@@ -0,0 +1,14 @@
+      ******************************************************************
+      * WKLAYREC - Output layout record, keyed by template name, for  *
+      *            whatever lays out and prints the actual diary page *
+      *            (WEEKLAYT - indexed, one record per template).     *
+      * 2023.09.26  Added so the computed split can feed a page-layout*
+      *             program instead of being re-keyed off the screen.  *
+      ******************************************************************
+       01  LAYOUT-RECORD.
+           05  LAY-TEMPLATE-NAME           PIC X(08).
+           05  LAY-PAGE-DATE               PIC 9(08).
+           05  LAY-WEEKDAYS                PIC 9(03).
+           05  LAY-SATURDAY                PIC 9(03).
+           05  LAY-SUNDAY                  PIC 9(03).
+           05  LAY-TOTAL-LINES             PIC 9(04).
