@@ -0,0 +1,19 @@
+      ******************************************************************
+      * WKTMPL   - One input record for the batch template list.      *
+      *            One record per diary template (pocket, desk, wall, *
+      *            etc).                                               *
+      * 2023.09.12  Added for the batch run off a template list file. *
+      * 2023.10.03  Added the per-template weekend-priority flag.     *
+      * 2023.11.21  Added the page-dimension fields - when             *
+      *             TMPL-DIMENSION-SW is 'Y', TMPL-LINE-COUNT is        *
+      *             ignored and the line count is derived from the     *
+      *             page height, margin, and line height instead.      *
+      ******************************************************************
+       01  TEMPLATE-RECORD.
+           05  TMPL-NAME                   PIC X(08).
+           05  TMPL-LINE-COUNT             PIC 9(03).
+           05  TMPL-PRIORITY-FLAG          PIC X(01).
+           05  TMPL-DIMENSION-SW           PIC X(01).
+           05  TMPL-PAGE-HEIGHT            PIC 9(03)V9(02).
+           05  TMPL-PAGE-MARGIN            PIC 9(03)V9(02).
+           05  TMPL-LINE-HEIGHT            PIC 9(02)V9(02).
