@@ -0,0 +1,13 @@
+      ******************************************************************
+      * WKCKPT   - Single-record checkpoint for the batch run         *
+      *            (WEEKCKPT).  Holds the count of template records   *
+      *            read so far, so an abend partway through a long     *
+      *            template list does not cost the whole job.          *
+      * 2023.11.07  Added for batch checkpoint/restart.                *
+      * 2023.11.28  Added CKPT-RECORDS-SUCCESSFUL so a resumed run's   *
+      *             final processed-count display covers the whole     *
+      *             job, not just the resumed tail.                    *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-PROCESSED      PIC 9(05).
+           05  CKPT-RECORDS-SUCCESSFUL     PIC 9(05).
