@@ -0,0 +1,18 @@
+      ******************************************************************
+      * WKLOGREC - One audit record per run, appended to WEEKLOG so a *
+      *            template's layout history can be diffed revision  *
+      *            to revision.                                       *
+      * 2023.10.17  Added for the run-history log.                    *
+      ******************************************************************
+       01  LOG-RECORD.
+           05  LOG-TIMESTAMP               PIC X(14).
+           05  FILLER                      PIC X(01).
+           05  LOG-TEMPLATE-NAME           PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  LOG-N                       PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  LOG-WEEKDAYS                PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  LOG-SATURDAY                PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  LOG-SUNDAY                  PIC 9(03).
