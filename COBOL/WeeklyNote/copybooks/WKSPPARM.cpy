@@ -0,0 +1,33 @@
+      ******************************************************************
+      * WKSPPARM - Parameter block passed to WKSPLIT on every CALL.
+      *            Shared by WeeklyNote and WKSPLIT so the two always
+      *            agree on layout.
+      * 2023.09.12  Added for the WKSPLIT subprogram.
+      * 2023.09.19  Added the reconciliation fields - WKSPLIT foots its
+      *             own arithmetic back against the entered total and
+      *             hands the result back rather than trusting it blindly.
+      * 2023.10.03  Added the weekend-priority flag - the caller now
+      *             says which weekend day takes the odd leftover line.
+      * 2023.11.28  Added the fixed-day override fields - the caller can
+      *             pin one day's count and have WKSPLIT refigure the
+      *             rest, instead of re-deriving the split arithmetic
+      *             itself.
+      ******************************************************************
+       01  WN-SPLIT-PARM.
+           05  WN-SPLIT-N                  PIC 9(3).
+           05  WN-SPLIT-WEEKDAYS           PIC 9(3).
+           05  WN-SPLIT-SATURDAY           PIC 9(3).
+           05  WN-SPLIT-SUNDAY             PIC 9(3).
+           05  WN-SPLIT-ACTUAL-TOTAL       PIC 9(4).
+           05  WN-SPLIT-RECON-SW           PIC X(01).
+               88  WN-RECON-OK                 VALUE 'Y'.
+               88  WN-RECON-ERROR              VALUE 'N'.
+           05  WN-SPLIT-PRIORITY           PIC X(01).
+               88  WN-PRIORITY-SATURDAY        VALUE 'S'.
+               88  WN-PRIORITY-SUNDAY          VALUE 'U'.
+           05  WN-SPLIT-FIXED-DAY          PIC X(01).
+               88  WN-FIXED-NONE               VALUE SPACE.
+               88  WN-FIXED-WEEKDAYS           VALUE 'W'.
+               88  WN-FIXED-SATURDAY           VALUE 'S'.
+               88  WN-FIXED-SUNDAY             VALUE 'U'.
+           05  WN-SPLIT-FIXED-VALUE        PIC 9(3).
