@@ -0,0 +1,20 @@
+      ******************************************************************
+      * WKRPTLIN - One printed line of the batch report (WEEKRPT).    *
+      *            One line per template processed, in the order the  *
+      *            template list file was read.                       *
+      * 2023.09.12  Added for the batch report.                       *
+      * 2023.11.28  Widened RPT-RECON-MSG to fit the longest message   *
+      *             it carries without truncating it.                  *
+      ******************************************************************
+       01  REPORT-RECORD.
+           05  RPT-TEMPLATE-NAME           PIC X(08).
+           05  FILLER                      PIC X(02).
+           05  RPT-N                       PIC ZZ9.
+           05  FILLER                      PIC X(02).
+           05  RPT-WEEKDAYS                PIC ZZ9.
+           05  FILLER                      PIC X(02).
+           05  RPT-SATURDAY                PIC ZZ9.
+           05  FILLER                      PIC X(02).
+           05  RPT-SUNDAY                  PIC ZZ9.
+           05  FILLER                      PIC X(02).
+           05  RPT-RECON-MSG               PIC X(25).
