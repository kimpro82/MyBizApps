@@ -0,0 +1,170 @@
+000100******************************************************************
+000200* PROGRAM      : MonthlyNote                                    *
+000300* AUTHOR       : J. HALVERSEN                                   *
+000400* INSTALLATION : DIARY LAYOUT UNIT                               *
+000500* DATE-WRITTEN : 2023.10.17                                      *
+000600* DATE-COMPILED:                                                 *
+000700*                                                                *
+000800* PURPOSE.                                                      *
+000900*   Drives the same weekday/weekend split used by WeeklyNote     *
+001000*   across every week of a month, numbering each resulting page  *
+001100*   sequentially and keeping a running grand total of lines laid *
+001200*   out so far.  The split arithmetic itself stays in WKSPLIT -   *
+001300*   this program only supplies one line count per week and adds  *
+001400*   up what comes back.                                          *
+001500*                                                                *
+001600* MODIFICATION HISTORY.                                         *
+001700*   2023.10.17  JH  Original version.                            *
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.    MonthlyNote.
+002100 AUTHOR.        J. HALVERSEN.
+002200 INSTALLATION.  DIARY LAYOUT UNIT.
+002300 DATE-WRITTEN.  2023.10.17.
+002400 DATE-COMPILED.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   GENERIC.
+002900 OBJECT-COMPUTER.   GENERIC.
+003000
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 COPY WKSPPARM.
+003400
+003500 77  MN-WEEK-COUNT-INPUT             PIC X(01).
+003600 77  MN-WEEK-COUNT                   PIC 9(01).
+003700 77  MN-WEEK-NBR                     PIC 9(01).
+003800 77  MN-PAGE-NBR                     PIC 9(02) VALUE ZERO.
+003900 77  MN-N-INPUT                      PIC X(03).
+004000 77  MN-N-MINIMUM                    PIC 9(03) VALUE 007.
+004100 77  MN-GRAND-TOTAL                  PIC 9(05) VALUE ZERO.
+004200
+004300 PROCEDURE DIVISION.
+004400
+004500******************************************************************
+004600* 0000-MAINLINE                                                 *
+004700******************************************************************
+004800 0000-MAINLINE.
+004900     PERFORM 1000-GET-WEEK-COUNT
+005000         THRU 1000-EXIT.
+005100     PERFORM 1100-GET-WEEKEND-PRIORITY
+005200         THRU 1100-EXIT.
+005300
+005400     PERFORM 2000-PROCESS-ONE-WEEK
+005500         THRU 2000-EXIT
+005600         VARYING MN-WEEK-NBR FROM 1 BY 1
+005700         UNTIL MN-WEEK-NBR > MN-WEEK-COUNT.
+005800
+005900     PERFORM 3000-DISPLAY-GRAND-TOTAL
+006000         THRU 3000-EXIT.
+006100     STOP RUN.
+006200
+006300******************************************************************
+006400* 1000-GET-WEEK-COUNT - a month runs either 4 or 5 diary weeks.  *
+006500******************************************************************
+006600 1000-GET-WEEK-COUNT.
+006700     DISPLAY "How many weeks in this month (4 or 5)? "
+006800             WITH NO ADVANCING.
+006900     ACCEPT MN-WEEK-COUNT-INPUT.
+007000     IF MN-WEEK-COUNT-INPUT NOT NUMERIC
+007100         DISPLAY "** Week count must be numeric - try again."
+007200         GO TO 1000-GET-WEEK-COUNT
+007300     END-IF.
+007400
+007500     MOVE MN-WEEK-COUNT-INPUT TO MN-WEEK-COUNT.
+007600     IF MN-WEEK-COUNT < 4 OR MN-WEEK-COUNT > 5
+007700         DISPLAY "** Week count must be 4 or 5 - try again."
+007800         GO TO 1000-GET-WEEK-COUNT
+007900     END-IF.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300******************************************************************
+008400* 1100-GET-WEEKEND-PRIORITY - one priority applies to every week *
+008500*   of the month, the same as a single WeeklyNote run would use. *
+008600******************************************************************
+008700 1100-GET-WEEKEND-PRIORITY.
+008800     DISPLAY "Which day gets the extra line - (S)aturday or "
+008900             "s(U)nday? " WITH NO ADVANCING.
+009000     ACCEPT WN-SPLIT-PRIORITY.
+009010     IF WN-SPLIT-PRIORITY = "s"
+009020         MOVE "S" TO WN-SPLIT-PRIORITY
+009030     END-IF.
+009040     IF WN-SPLIT-PRIORITY = "u"
+009050         MOVE "U" TO WN-SPLIT-PRIORITY
+009060     END-IF.
+009100     IF NOT WN-PRIORITY-SATURDAY AND NOT WN-PRIORITY-SUNDAY
+009200         DISPLAY "Please answer S or U."
+009300         GO TO 1100-GET-WEEKEND-PRIORITY
+009400     END-IF.
+009500 1100-EXIT.
+009600     EXIT.
+009700
+009800******************************************************************
+009900* 2000-PROCESS-ONE-WEEK - one page per week: get the line count, *
+010000*   split it, number the page, and fold it into the grand total. *
+010100******************************************************************
+010200 2000-PROCESS-ONE-WEEK.
+010300     ADD 1 TO MN-PAGE-NBR.
+010400     PERFORM 2100-GET-LINE-COUNT
+010500         THRU 2100-EXIT.
+010550     MOVE SPACE TO WN-SPLIT-FIXED-DAY.
+010600     CALL "WKSPLIT" USING WN-SPLIT-PARM.
+010700     PERFORM 2200-DISPLAY-WEEK-RESULTS
+010800         THRU 2200-EXIT.
+010900     ADD WN-SPLIT-ACTUAL-TOTAL TO MN-GRAND-TOTAL.
+011000 2000-EXIT.
+011100     EXIT.
+011200
+011300******************************************************************
+011400* 2100-GET-LINE-COUNT                                           *
+011500******************************************************************
+011600 2100-GET-LINE-COUNT.
+011700     DISPLAY "Page " MN-PAGE-NBR
+011800             " - enter the total number of lines: "
+011900             WITH NO ADVANCING.
+012000     ACCEPT MN-N-INPUT.
+012100     IF MN-N-INPUT NOT NUMERIC
+012200         DISPLAY "** Line count must be numeric - try again."
+012300         GO TO 2100-GET-LINE-COUNT
+012400     END-IF.
+012500
+012600     MOVE MN-N-INPUT TO WN-SPLIT-N.
+012700     IF WN-SPLIT-N < MN-N-MINIMUM
+012800         DISPLAY "** Line count must be at least "
+012900                 MN-N-MINIMUM " - try again."
+013000         GO TO 2100-GET-LINE-COUNT
+013100     END-IF.
+013200 2100-EXIT.
+013300     EXIT.
+013400
+013500******************************************************************
+013600* 2200-DISPLAY-WEEK-RESULTS                                     *
+013700******************************************************************
+013800 2200-DISPLAY-WEEK-RESULTS.
+013900     DISPLAY "---- Page " MN-PAGE-NBR " ----".
+014000     DISPLAY "Monday   : " WN-SPLIT-WEEKDAYS.
+014100     DISPLAY "Tuesday  : " WN-SPLIT-WEEKDAYS.
+014200     DISPLAY "Wednesday: " WN-SPLIT-WEEKDAYS.
+014300     DISPLAY "Thursday : " WN-SPLIT-WEEKDAYS.
+014400     DISPLAY "Friday   : " WN-SPLIT-WEEKDAYS.
+014500     DISPLAY "Saturday : " WN-SPLIT-SATURDAY.
+014600     DISPLAY "Sunday   : " WN-SPLIT-SUNDAY.
+014700     IF WN-RECON-ERROR
+014800         DISPLAY "** RECONCILIATION ERROR - expected "
+014900                 WN-SPLIT-N " but the split totals "
+015000                 WN-SPLIT-ACTUAL-TOTAL "."
+015100     END-IF.
+015200 2200-EXIT.
+015300     EXIT.
+015400
+015500******************************************************************
+015600* 3000-DISPLAY-GRAND-TOTAL                                       *
+015700******************************************************************
+015800 3000-DISPLAY-GRAND-TOTAL.
+015900     DISPLAY "===================================".
+016000     DISPLAY MN-PAGE-NBR " page(s) laid out this month.".
+016100     DISPLAY "Grand total lines: " MN-GRAND-TOTAL.
+016200 3000-EXIT.
+016300     EXIT.
